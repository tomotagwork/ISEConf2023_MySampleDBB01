@@ -0,0 +1,108 @@
+//TMAIN01  JOB (ACCTNO),'TXN ROUTING RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Converts the upstream feed's own layout into the CPPARM01    *
+//* transaction shape TMAIN01 expects, sorts the result into     *
+//* ITEM01-01 sequence, then runs TMAIN01.  Each step is skipped  *
+//* if an earlier one abended or returned a non-zero condition    *
+//* code, so a failed conversion or sort never feeds a stale or   *
+//* partial file forward.                                        *
+//*                                                                *
+//* RESTARTING A FAILED STEP020 RUN: resubmit this job with        *
+//*   RESTART=STEP020                                              *
+//* on the JOB card or job-scheduler restart request. STEP001,     *
+//* STEP005 and STEP010 do not run again, so STEP020 rereads       *
+//* PROD.TXN.SORTED.STAGE - the very sort output the aborted run   *
+//* consumed - instead of a possibly different day's upstream      *
+//* feed. To have TMAIN01 itself reposition past the records that  *
+//* run already committed, either set CTL-RESTART-SWITCH to "Y" in *
+//* the PROD.TXN.RUNCTL control record before resubmitting         *
+//* (TMAIN01 rewrites it back to "N" once honored, so it only      *
+//* takes effect for this one restart run) or code PARM='RESTART'  *
+//* on the STEP020 EXEC statement below for a one-off manual        *
+//* restart. TMAIN01 also checks CHKPTDD's run date against         *
+//* today's date and ignores a checkpoint left by a different day. *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* Clears any conversion/sort staging output left over from a    *
+//* prior, completed run before today's conversion runs, using     *
+//* the standard DISP=(MOD,DELETE) trick so this step succeeds     *
+//* whether or not the datasets already exist. A RESTART=STEP020   *
+//* resubmission skips this step (and STEP005/STEP010) entirely,   *
+//* so the aborted run's staged, sorted transaction file is left    *
+//* exactly as STEP020 needs it.                                   *
+//*--------------------------------------------------------------*
+//STEP001  EXEC PGM=IEFBR14
+//CONVDD   DD   DSN=PROD.TXN.CONV.STAGE,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//SORTDD   DD   DSN=PROD.TXN.SORTED.STAGE,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//*--------------------------------------------------------------*
+//* Converts the upstream feed's own layout into the CPPARM01    *
+//* transaction shape TMAIN01 expects.                            *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=TCONV01,COND=(0,NE,STEP001)
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//FEEDIN   DD   DSN=PROD.TXN.DAILY.FEED,DISP=SHR
+//TRANSOUT DD   DSN=PROD.TXN.CONV.STAGE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Sorts the converted transaction file into ITEM01-01 sequence  *
+//* before TMAIN01 processes it. The sorted output is a cataloged, *
+//* persistent dataset - not a job-temporary &&name - specifically *
+//* so a RESTART=STEP020 resubmission of this job after a TMAIN01  *
+//* failure can reread it directly instead of needing STEP005/     *
+//* STEP010 to run again against the live upstream feed.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT,COND=(0,NE,STEP005)
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.TXN.CONV.STAGE,DISP=(OLD,DELETE)
+//SORTOUT  DD   DSN=PROD.TXN.SORTED.STAGE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* Run TMAIN01 against the sorted feed.  Skip this step if the  *
+//* conversion or sort step abended or returned a non-zero        *
+//* condition code. See the RESTARTING note at the top of this    *
+//* member for how to resubmit after a STEP020 failure.           *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=TMAIN01,COND=((0,NE,STEP005),(0,NE,STEP010))
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//*--------------------------------------------------------------*
+//* Normal disposition DELETE cleans TRANSIN up after a           *
+//* successful run; abnormal disposition KEEP leaves it in place  *
+//* on a TMAIN01 failure so a RESTART=STEP020 resubmission has     *
+//* something to reread.                                          *
+//*--------------------------------------------------------------*
+//TRANSIN  DD   DSN=PROD.TXN.SORTED.STAGE,DISP=(OLD,DELETE,KEEP)
+//*--------------------------------------------------------------*
+//* REJOUT/JRNLOUT/EXTROUT/PARM2EXC are pre-allocated, persistent *
+//* datasets (like CHKPTDD and PARM5VS) rather than NEW/CATLG     *
+//* here, so a restart resubmission can allocate them with plain  *
+//* DISP=SHR while TMAIN01 and TSUB06 decide OPEN OUTPUT vs OPEN  *
+//* EXTEND based on RESTART-RUN - a fresh run truncates them,     *
+//* a restart run appends to what the prior, incomplete run       *
+//* already wrote.                                                *
+//*--------------------------------------------------------------*
+//REJOUT   DD   DSN=PROD.TXN.REJECTS,DISP=SHR
+//CHKPTDD  DD   DSN=PROD.TXN.CHECKPT,DISP=SHR
+//JRNLOUT  DD   DSN=PROD.TXN.JOURNAL,DISP=SHR
+//PARM5VS  DD   DSN=PROD.TXN.PARM5.VSAM,DISP=SHR
+//TRANOUT  DD   DSN=PROD.TXN.RESULTS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//EXTROUT  DD   DSN=PROD.TXN.EXTRACT,DISP=SHR
+//CTLCARD  DD   DSN=PROD.TXN.RUNCTL,DISP=SHR
+//PARM2EXC DD   DSN=PROD.TXN.PARM2.EXCPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
