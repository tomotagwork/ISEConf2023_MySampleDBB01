@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TCONV01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-FILE ASSIGN TO FEEDIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FEED-STATUS.
+           SELECT TRANS-FILE ASSIGN TO TRANSOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-FILE
+           RECORDING MODE IS F.
+       01 FEED-REC.
+           COPY CPFEED01.
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01 TRANS-REC.
+           COPY CPPARM01.
+
+       WORKING-STORAGE SECTION.
+       01 FEED-STATUS       PIC X(02) VALUE "00".
+       01 TRANS-STATUS      PIC X(02) VALUE "00".
+       01 EOF-SW            PIC X(01) VALUE "N".
+           88 EOF           VALUE "Y".
+       01 READ-CNT          PIC 9(09) VALUE 0.
+       01 WRITTEN-CNT       PIC 9(09) VALUE 0.
+       01 REJECTED-CNT      PIC 9(09) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZATION.
+
+           PERFORM UNTIL EOF
+               PERFORM 2000-READ-FEED-RECORD
+               IF NOT EOF
+                   PERFORM 3000-CONVERT-RECORD
+               END-IF
+           END-PERFORM.
+
+           PERFORM 8000-TERMINATION.
+
+           GOBACK.
+
+       1000-INITIALIZATION.
+
+           DISPLAY '*** BEGIN TCONV01'.
+
+           OPEN INPUT FEED-FILE.
+           IF FEED-STATUS NOT = "00"
+               DISPLAY 'TCONV01 - OPEN FAILED ON FEEDIN STATUS='
+                   FEED-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           OPEN OUTPUT TRANS-FILE.
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY 'TCONV01 - OPEN FAILED ON TRANSOUT STATUS='
+                   TRANS-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       2000-READ-FEED-RECORD.
+
+           READ FEED-FILE INTO FEED-REC
+               AT END
+                   SET EOF TO TRUE
+           END-READ.
+
+           IF NOT EOF
+               ADD 1 TO READ-CNT
+           END-IF.
+
+       3000-CONVERT-RECORD.
+
+           IF FEED-TXN-TYPE = SPACES OR FEED-TXN-SUBTYPE = SPACES
+               DISPLAY 'TCONV01 - REJECTED FEED RECORD '
+                   READ-CNT ' - MISSING REQUIRED FIELD'
+               ADD 1 TO REJECTED-CNT
+           ELSE
+               MOVE FEED-TXN-TYPE(1:6) TO ITEM01-01
+               MOVE FEED-TXN-SUBTYPE(1:6) TO ITEM01-02
+               WRITE TRANS-REC
+               ADD 1 TO WRITTEN-CNT
+           END-IF.
+
+       8000-TERMINATION.
+
+      * CLOSE on a file that was never opened is a logic error under
+      * IBM file status rules (file status 42), so each CLOSE is
+      * guarded by its own OPEN having actually succeeded - the same
+      * pattern TMAIN01's 8000-TERMINATION uses.
+           IF FEED-STATUS = "00"
+               CLOSE FEED-FILE
+           END-IF.
+           IF TRANS-STATUS = "00"
+               CLOSE TRANS-FILE
+           END-IF.
+
+           DISPLAY 'TCONV01 - READ=' READ-CNT
+               ' WRITTEN=' WRITTEN-CNT
+               ' REJECTED=' REJECTED-CNT.
+           DISPLAY '** END TCONV01'.
+
+      *****************************************************
