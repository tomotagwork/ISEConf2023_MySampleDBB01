@@ -3,10 +3,13 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 BULK-IDX          PIC 9(4) COMP.
 
        LINKAGE SECTION.
        01 PARM02.
            COPY CPPARM02.
+       01 PARM02-TABLE.
+           COPY CPPARM02T.
 
        PROCEDURE DIVISION USING PARM02.
 
@@ -19,3 +22,21 @@
 
       *****************************************************
            GOBACK.
+
+      * Bulk/array-mode entry point - called once per block by
+      * TMAIN01 instead of once per transaction. Applies the same
+      * transformation as the single-record entry point above to
+      * every entry in the table.
+       ENTRY "TSUB02B" USING PARM02-TABLE.
+
+           DISPLAY '--- BEGIN TSUB02B, COUNT=' PARM02-COUNT
+
+           PERFORM VARYING BULK-IDX FROM 1 BY 1
+                   UNTIL BULK-IDX > PARM02-COUNT
+               MOVE "11111" TO TBL-ITEM02-01(BULK-IDX)
+               MOVE "22222" TO TBL-ITEM02-02(BULK-IDX)
+           END-PERFORM.
+
+           DISPLAY '--- END TSUB02B'
+
+           GOBACK.
