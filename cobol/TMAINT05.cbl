@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TMAINT05.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TXN-FILE ASSIGN TO MAINTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MAINT-STATUS.
+           SELECT PARM5-FILE ASSIGN TO PARM5VS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PARM5F-KEY
+               FILE STATUS IS PARM5-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TXN-FILE
+           RECORDING MODE IS F.
+       01 MAINT-TXN-REC.
+           COPY CPMAINT5.
+
+       FD  PARM5-FILE.
+       01 PARM5-REC.
+           COPY CPPARM5F.
+
+       WORKING-STORAGE SECTION.
+       01 MAINT-STATUS      PIC X(02) VALUE "00".
+       01 PARM5-STATUS      PIC X(02) VALUE "00".
+       01 EOF-SW            PIC X(01) VALUE "N".
+           88 EOF           VALUE "Y".
+       01 APPLIED-CNT       PIC 9(09) VALUE 0.
+       01 REJECTED-CNT      PIC 9(09) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZATION.
+
+           PERFORM UNTIL EOF
+               PERFORM 2000-READ-MAINT-TXN
+               IF NOT EOF
+                   PERFORM 3000-APPLY-MAINT-TXN
+               END-IF
+           END-PERFORM.
+
+           PERFORM 8000-TERMINATION.
+
+           GOBACK.
+
+       1000-INITIALIZATION.
+
+           DISPLAY '*** BEGIN TMAINT05'.
+
+           OPEN INPUT MAINT-TXN-FILE.
+           IF MAINT-STATUS NOT = "00"
+               DISPLAY 'TMAINT05 - OPEN FAILED ON MAINTIN STATUS='
+                   MAINT-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           OPEN I-O PARM5-FILE.
+           IF PARM5-STATUS NOT = "00"
+               DISPLAY 'TMAINT05 - OPEN FAILED ON PARM5VS STATUS='
+                   PARM5-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       2000-READ-MAINT-TXN.
+
+           READ MAINT-TXN-FILE INTO MAINT-TXN-REC
+               AT END
+                   SET EOF TO TRUE
+           END-READ.
+
+       3000-APPLY-MAINT-TXN.
+
+           MOVE MAINT5-KEY TO PARM5F-KEY.
+
+           EVALUATE TRUE
+               WHEN MAINT5-ADD
+                   PERFORM 3100-ADD-PARM5
+               WHEN MAINT5-UPDATE
+                   PERFORM 3200-UPDATE-PARM5
+               WHEN MAINT5-DELETE
+                   PERFORM 3300-DELETE-PARM5
+               WHEN OTHER
+                   DISPLAY 'TMAINT05 - UNKNOWN FUNCTION CODE: '
+                       MAINT5-FUNCTION
+                   ADD 1 TO REJECTED-CNT
+           END-EVALUATE.
+
+       3100-ADD-PARM5.
+
+           MOVE MAINT5-PARM51 TO PARM5F-PARM51.
+           MOVE MAINT5-PARM52 TO PARM5F-PARM52.
+
+           WRITE PARM5-REC
+               INVALID KEY
+                   DISPLAY 'TMAINT05 - ADD FAILED, KEY EXISTS: '
+                       MAINT5-KEY
+                   ADD 1 TO REJECTED-CNT
+               NOT INVALID KEY
+                   ADD 1 TO APPLIED-CNT
+           END-WRITE.
+
+       3200-UPDATE-PARM5.
+
+           READ PARM5-FILE
+               INVALID KEY
+                   DISPLAY 'TMAINT05 - UPDATE FAILED, KEY NOT FOUND: '
+                       MAINT5-KEY
+                   ADD 1 TO REJECTED-CNT
+           END-READ.
+
+           IF PARM5-STATUS = "00"
+               MOVE MAINT5-PARM51 TO PARM5F-PARM51
+               MOVE MAINT5-PARM52 TO PARM5F-PARM52
+               REWRITE PARM5-REC
+                   INVALID KEY
+                       DISPLAY 'TMAINT05 - REWRITE FAILED: '
+                           MAINT5-KEY
+                       ADD 1 TO REJECTED-CNT
+                   NOT INVALID KEY
+                       ADD 1 TO APPLIED-CNT
+               END-REWRITE
+           END-IF.
+
+       3300-DELETE-PARM5.
+
+           DELETE PARM5-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'TMAINT05 - DELETE FAILED, KEY NOT FOUND: '
+                       MAINT5-KEY
+                   ADD 1 TO REJECTED-CNT
+               NOT INVALID KEY
+                   ADD 1 TO APPLIED-CNT
+           END-DELETE.
+
+       8000-TERMINATION.
+
+      * CLOSE on a file that was never opened is a logic error under
+      * IBM file status rules (file status 42), so each CLOSE is
+      * guarded by its own OPEN having actually succeeded - the same
+      * pattern TMAIN01's 8000-TERMINATION uses.
+           IF MAINT-STATUS = "00"
+               CLOSE MAINT-TXN-FILE
+           END-IF.
+           IF PARM5-STATUS = "00"
+               CLOSE PARM5-FILE
+           END-IF.
+
+           DISPLAY 'TMAINT05 - APPLIED=' APPLIED-CNT
+               ' REJECTED=' REJECTED-CNT.
+           DISPLAY '** END TMAINT05'.
+
+      *****************************************************
