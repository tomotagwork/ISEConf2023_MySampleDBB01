@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CPPARM5F - VSAM KSDS record layout for the PARM5 reference
+      * table. Keyed by the reference code TMAIN01 looks PARM5 up by;
+      * the record carries the current PARM51/PARM52 values so they
+      * can be changed by the maintenance program instead of a
+      * recompile.
+      ******************************************************************
+           05 PARM5F-KEY          PIC X(06).
+           05 PARM5F-PARM51       PIC 9(02).
+           05 PARM5F-PARM52       PIC X(02).
