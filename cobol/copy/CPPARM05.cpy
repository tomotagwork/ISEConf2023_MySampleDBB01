@@ -0,0 +1,5 @@
+      ******************************************************************
+      * CPPARM05 - linkage record for TSUB05.
+      ******************************************************************
+           05 ITEM05-01           PIC X(06).
+           05 ITEM05-02           PIC X(06).
