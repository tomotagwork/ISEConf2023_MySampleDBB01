@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CPBULK01 - bulk/array-mode staging table of CPPARM01 entries
+      * for one processing block, built in TMAIN01 before a single
+      * CALL is made to each of TSUB02B and TSUB03B for the block.
+      ******************************************************************
+           05 BULK-COUNT       PIC 9(4) COMP VALUE 0.
+           05 BULK-PARM01-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON BULK-COUNT.
+               10 TBL-ITEM01-01   PIC X(06).
+               10 TBL-ITEM01-02   PIC X(06).
