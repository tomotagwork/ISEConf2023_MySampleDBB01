@@ -0,0 +1,5 @@
+      ******************************************************************
+      * CPPARM04 - linkage record for TSUB04.
+      ******************************************************************
+           05 ITEM04-01           PIC X(06).
+           05 ITEM04-02           PIC X(06).
