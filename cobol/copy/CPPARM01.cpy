@@ -0,0 +1,5 @@
+      ******************************************************************
+      * CPPARM01 - transaction record layout for TMAIN01 routing.
+      ******************************************************************
+           05 ITEM01-01           PIC X(06).
+           05 ITEM01-02           PIC X(06).
