@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CPCTL01 - job-start control record read from the run's SYSIN-
+      * style control file, replacing compiled-in literals for PARM4
+      * and similar run-mode switches.
+      ******************************************************************
+           05 CTL-PARM4           PIC X(04).
+           05 CTL-BULK-SWITCH     PIC X(01).
+           05 CTL-RESTART-SWITCH  PIC X(01).
+           05 FILLER              PIC X(74).
