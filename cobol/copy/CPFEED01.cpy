@@ -0,0 +1,6 @@
+      ******************************************************************
+      * CPFEED01 - upstream feed record layout, as received from the
+      * external system before conversion to CPPARM01 by TCONV01.
+      ******************************************************************
+           05 FEED-TXN-TYPE       PIC X(10).
+           05 FEED-TXN-SUBTYPE    PIC X(10).
