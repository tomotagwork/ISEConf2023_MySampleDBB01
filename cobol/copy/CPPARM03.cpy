@@ -0,0 +1,5 @@
+      ******************************************************************
+      * CPPARM03 - linkage record for TSUB03.
+      ******************************************************************
+           05 ITEM03-01           PIC X(06).
+           05 ITEM03-02           PIC X(06).
