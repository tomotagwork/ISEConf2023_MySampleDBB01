@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CPPARM2X - exception record logged when a PARM2 accumulation
+      * would overflow one of its numeric representations, instead of
+      * truncating silently or letting the job abend.
+      ******************************************************************
+           05 PARM2X-FIELD-NAME   PIC X(10).
+           05 PARM2X-TXN-KEY      PIC X(06).
+           05 PARM2X-ATTEMPTED    PIC X(15).
