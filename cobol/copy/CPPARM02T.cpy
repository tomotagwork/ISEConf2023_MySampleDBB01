@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CPPARM02T - bulk/array-mode table of CPPARM02 entries, passed
+      * to TSUB02's bulk entry point (TSUB02B) so a block of
+      * transactions can be processed with a single CALL. Same byte
+      * layout as CPPARM02, one entry per staged transaction.
+      ******************************************************************
+           05 PARM02-COUNT     PIC 9(4) COMP VALUE 0.
+           05 PARM02-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON PARM02-COUNT.
+               10 TBL-ITEM02-01   PIC X(06).
+               10 TBL-ITEM02-02   PIC X(06).
