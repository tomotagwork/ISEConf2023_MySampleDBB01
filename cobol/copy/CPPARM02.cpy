@@ -0,0 +1,5 @@
+      ******************************************************************
+      * CPPARM02 - linkage record for TSUB02.
+      ******************************************************************
+           05 ITEM02-01           PIC X(06).
+           05 ITEM02-02           PIC X(06).
