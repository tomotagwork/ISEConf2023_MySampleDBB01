@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CPCHKPT - checkpoint record layout for TMAIN01 restart support.
+      * Records the last transaction key successfully processed, the
+      * run date, and the cumulative record count at that point.
+      ******************************************************************
+           05 CHKPT-LAST-KEY      PIC X(06).
+           05 CHKPT-RUN-DATE      PIC X(08).
+           05 CHKPT-REC-COUNT     PIC 9(09).
