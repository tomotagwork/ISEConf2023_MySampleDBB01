@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CPPARM03T - bulk/array-mode table of CPPARM03 entries, passed
+      * to TSUB03's bulk entry point (TSUB03B) so a block of
+      * transactions can be processed with a single CALL. Same byte
+      * layout as CPPARM03, one entry per staged transaction.
+      ******************************************************************
+           05 PARM03-COUNT     PIC 9(4) COMP VALUE 0.
+           05 PARM03-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON PARM03-COUNT.
+               10 TBL-ITEM03-01   PIC X(06).
+               10 TBL-ITEM03-02   PIC X(06).
