@@ -0,0 +1,9 @@
+      ******************************************************************
+      * CPPARM2 - PARM2 numeric reconciliation fields, carried in the
+      * four representations finance expects to balance against each
+      * other: zoned display, sign-leading zoned, binary and packed.
+      ******************************************************************
+           05 SNUM10-02    PIC S9(08)V9(02) VALUE 0.
+           05 SLNUM10      PIC S9(10) SIGN LEADING VALUE 0.
+           05 SBIN09       PIC S9(09) BINARY VALUE 0.
+           05 SPACK04      PIC S9(04) COMP-3 VALUE 0.
