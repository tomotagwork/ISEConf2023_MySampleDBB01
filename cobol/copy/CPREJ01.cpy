@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CPREJ01 - reject record layout for TMAIN01 route validation.
+      * Carries the original PARM01 image plus the reason the
+      * transaction was rejected before routing.
+      ******************************************************************
+           05 REJ-ITEM01-01       PIC X(06).
+           05 REJ-ITEM01-02       PIC X(06).
+           05 REJ-REASON-CODE     PIC X(04).
