@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CPMAINT5 - maintenance transaction layout for TMAINT05.
+      * Drives add/update/delete of PARM5-FILE entries.
+      *
+      * TMAIN01 only ever looks up one key: PARM5-LOOKUP-KEY, coded
+      * there as "PARM5 " (5 characters plus one trailing space, to
+      * fill this PIC X(06) key). A maintenance record whose MAINT5-
+      * KEY does not match that padding byte-for-byte adds/updates a
+      * different VSAM entry that TMAIN01 never reads.
+      ******************************************************************
+           05 MAINT5-FUNCTION     PIC X(01).
+               88 MAINT5-ADD      VALUE "A".
+               88 MAINT5-UPDATE   VALUE "U".
+               88 MAINT5-DELETE   VALUE "D".
+           05 MAINT5-KEY          PIC X(06).
+           05 MAINT5-PARM51       PIC 9(02).
+           05 MAINT5-PARM52       PIC X(02).
