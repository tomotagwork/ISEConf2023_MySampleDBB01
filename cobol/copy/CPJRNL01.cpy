@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CPJRNL01 - audit journal record for the PARM01->PARM02->PARM03
+      * processing chain. Captures the incoming transaction values and
+      * what each subprogram in the chain set them to.
+      ******************************************************************
+           05 JRNL-TIMESTAMP      PIC X(20).
+           05 JRNL-IN-ITEM01-01   PIC X(06).
+           05 JRNL-IN-ITEM01-02   PIC X(06).
+           05 JRNL-SUB02-ITEM02-01 PIC X(06).
+           05 JRNL-SUB02-ITEM02-02 PIC X(06).
+           05 JRNL-SUB03-ITEM03-01 PIC X(06).
+           05 JRNL-SUB03-ITEM03-02 PIC X(06).
