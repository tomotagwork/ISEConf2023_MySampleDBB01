@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CPGDGOUT - per-run result record written to the GDG-managed
+      * TMAIN01 output dataset, one generation per run, so today's
+      * run can be diffed against yesterday's.
+      ******************************************************************
+           05 GDGOUT-ITEM01-01    PIC X(06).
+           05 GDGOUT-ITEM01-02    PIC X(06).
+           05 GDGOUT-ITEM02-01    PIC X(06).
+           05 GDGOUT-ITEM02-02    PIC X(06).
+           05 GDGOUT-ITEM03-01    PIC X(06).
+           05 GDGOUT-ITEM03-02    PIC X(06).
