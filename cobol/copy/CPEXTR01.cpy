@@ -0,0 +1,7 @@
+      ******************************************************************
+      * CPEXTR01 - downstream extract record of the final PARM03
+      * routing result, for the reporting team to load directly.
+      ******************************************************************
+           05 EXTR-TXN-KEY        PIC X(06).
+           05 EXTR-ITEM03-01      PIC X(06).
+           05 EXTR-ITEM03-02      PIC X(06).
