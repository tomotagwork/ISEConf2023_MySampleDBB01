@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSUB05.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 PARM05.
+           COPY CPPARM05.
+
+       PROCEDURE DIVISION USING PARM05.
+
+           DISPLAY '--- BEGIN TSUB05'
+
+           MOVE "55555" TO ITEM05-01.
+           MOVE "66666" TO ITEM05-02.
+
+           DISPLAY '--- END TSUB05'
+
+      *****************************************************
+           GOBACK.
