@@ -3,10 +3,13 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 BULK-IDX          PIC 9(4) COMP.
 
        LINKAGE SECTION.
        01 PARM03.
            COPY CPPARM03.
+       01 PARM03-TABLE.
+           COPY CPPARM03T.
 
        PROCEDURE DIVISION USING PARM03.
 
@@ -19,3 +22,21 @@
 
       *****************************************************
            GOBACK.
+
+      * Bulk/array-mode entry point - called once per block by
+      * TMAIN01 instead of once per transaction. Applies the same
+      * transformation as the single-record entry point above to
+      * every entry in the table.
+       ENTRY "TSUB03B" USING PARM03-TABLE.
+
+           DISPLAY '--- BEGIN TSUB03B, COUNT=' PARM03-COUNT
+
+           PERFORM VARYING BULK-IDX FROM 1 BY 1
+                   UNTIL BULK-IDX > PARM03-COUNT
+               MOVE "XXXXX" TO TBL-ITEM03-01(BULK-IDX)
+               MOVE "YYYYY" TO TBL-ITEM03-02(BULK-IDX)
+           END-PERFORM.
+
+           DISPLAY '--- END TSUB03B'
+
+           GOBACK.
