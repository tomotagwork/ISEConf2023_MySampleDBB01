@@ -16,18 +16,144 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TMAIN01.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+           SELECT REJECT-FILE ASSIGN TO REJOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REJECT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
+           SELECT JOURNAL-FILE ASSIGN TO JRNLOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS JRNL-STATUS.
+           SELECT PARM5-FILE ASSIGN TO PARM5VS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PARM5F-KEY
+               FILE STATUS IS PARM5-STATUS.
+           SELECT GDG-OUT-FILE ASSIGN TO TRANOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GDGOUT-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO EXTROUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXTRACT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01 TRANS-REC            PIC X(12).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01 REJECT-REC.
+           COPY CPREJ01.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01 CHECKPOINT-REC.
+           COPY CPCHKPT.
+
+       FD  JOURNAL-FILE
+           RECORDING MODE IS F.
+       01 JOURNAL-REC.
+           COPY CPJRNL01.
+
+       FD  PARM5-FILE.
+       01 PARM5-REC.
+           COPY CPPARM5F.
+
+       FD  GDG-OUT-FILE
+           RECORDING MODE IS F.
+       01 GDG-OUT-REC.
+           COPY CPGDGOUT.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01 EXTRACT-REC.
+           COPY CPEXTR01.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01 CONTROL-REC.
+           COPY CPCTL01.
+
        WORKING-STORAGE SECTION.
+       01 TRANS-STATUS      PIC X(02) VALUE "00".
+       01 REJECT-STATUS     PIC X(02) VALUE "00".
+       01 EOF-SW            PIC X(01) VALUE "N".
+           88 EOF           VALUE "Y".
+       01 VALID-CODE-SW     PIC X(01) VALUE "Y".
+           88 VALID-CODE    VALUE "Y".
+           88 INVALID-CODE  VALUE "N".
+
+       01 VALID-CODES-LIST.
+           05 FILLER           PIC X(06) VALUE "AAAAAA".
+           05 FILLER           PIC X(06) VALUE "BBBBBB".
+           05 FILLER           PIC X(06) VALUE "CCCCCC".
+           05 FILLER           PIC X(06) VALUE "DDDDDD".
+           05 FILLER           PIC X(06) VALUE "EEEEEE".
+       01 VALID-CODES REDEFINES VALID-CODES-LIST.
+           05 VALID-CODE-ENTRY PIC X(06) OCCURS 5 TIMES.
+       01 VALID-CODE-IDX     PIC 9(02) VALUE 0.
+       01 VALID-CODE-MAX     PIC 9(02) VALUE 5.
+
+       01 CHKPT-STATUS       PIC X(02) VALUE "00".
+       01 JRNL-STATUS        PIC X(02) VALUE "00".
+       01 PARM5-STATUS       PIC X(02) VALUE "00".
+       01 PARM5-LOOKUP-KEY   PIC X(06) VALUE "PARM5 ".
+       01 GDGOUT-STATUS      PIC X(02) VALUE "00".
+       01 EXTRACT-STATUS     PIC X(02) VALUE "00".
+       01 CONTROL-STATUS    PIC X(02) VALUE "00".
+       01 JRNL-DATE          PIC X(08) VALUE SPACES.
+       01 JRNL-TIME          PIC X(08) VALUE SPACES.
+       01 RUN-PARM           PIC X(20) VALUE SPACES.
+       01 KEYWORD-TALLY      PIC 9(02) VALUE 0.
+       01 RESTART-SW         PIC X(01) VALUE "N".
+           88 RESTART-RUN    VALUE "Y".
+       01 CTL-RESTART-SW     PIC X(01) VALUE "N".
+           88 CTL-RESTART-REQUESTED VALUE "Y".
+       01 RESTART-COUNT      PIC 9(09) VALUE 0.
+       01 CHKPT-LAST-RUN-DATE PIC X(08) VALUE SPACES.
+       01 RUN-DATE           PIC X(08) VALUE SPACES.
+       01 RECS-READ          PIC 9(09) VALUE 0.
+       01 CHECKPOINT-INTERVAL PIC 9(09) VALUE 1000.
+
+       01 PARM01.
+           COPY CPPARM01.
        01 PARM02.
            COPY CPPARM02.
        01 PARM03.
            COPY CPPARM03.
+       01 PARM04.
+           COPY CPPARM04.
+       01 PARM05.
+           COPY CPPARM05.
+
+       01 BULK-MODE-SW PIC X(01) VALUE "N".
+           88 BULK-MODE VALUE "Y".
+       01 BULK-BLOCK-SIZE PIC 9(4) COMP VALUE 100.
+       01 BULK-IDX         PIC 9(4) COMP VALUE 0.
+       01 CHECKPOINT-PEND-SW PIC X(01) VALUE "N".
+           88 CHECKPOINT-PENDING VALUE "Y".
+           88 CHECKPOINT-NOT-PENDING VALUE "N".
+       01 BULK-PARM01-TABLE.
+           COPY CPBULK01.
+       01 BULK-PARM02-TABLE.
+           COPY CPPARM02T.
+       01 BULK-PARM03-TABLE.
+           COPY CPPARM03T.
 
        01 PARM2.
-         05 SNUM10-02    PIC S9(08)V9(02) VALUE 0.
-         05 SLNUM10      PIC S9(10) SIGN LEADING VALUE 0.
-         05 SBIN09       PIC S9(09) BINARY VALUE 0.
-         05 SPACK04      PIC S9(04) COMP-3 VALUE 0.
+           COPY CPPARM2.
+       01 PARM2-FUNC   PIC X(01).
        01 PARM4          PIC X(4) VALUE "AAAA".
        01 PARM5.
          03 PARM51       PIC 9(2) VALUE 4.
@@ -35,28 +161,388 @@
 
        01 PGMSUB02        PIC X(8) VALUE "TSUB02".
        01 PGMSUB03        PIC X(8) VALUE "TSUB03".
+       01 PGMSUB04        PIC X(8) VALUE "TSUB04".
+       01 PGMSUB05        PIC X(8) VALUE "TSUB05".
+       01 PGMSUB06        PIC X(8) VALUE "TSUB06".
+       01 PGMSUB02B       PIC X(8) VALUE "TSUB02B".
+       01 PGMSUB03B       PIC X(8) VALUE "TSUB03B".
 
-       LINKAGE SECTION.
-       01 PARM01.
-           COPY CPPARM01.
+       01 ROUTE-COUNTS.
+         05 ROUTE-A-CNT     PIC 9(9) VALUE 0.
+         05 ROUTE-B-CNT     PIC 9(9) VALUE 0.
+         05 ROUTE-C-CNT     PIC 9(9) VALUE 0.
+         05 ROUTE-D-CNT     PIC 9(9) VALUE 0.
+         05 ROUTE-E-CNT     PIC 9(9) VALUE 0.
+         05 ROUTE-OTHER-CNT PIC 9(9) VALUE 0.
+         05 ROUTE-TOTAL-CNT PIC 9(9) VALUE 0.
+       01 ROUTE-PCT        PIC 999V99 VALUE 0.
+       01 REJECT-CNT       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 1000-INITIALIZATION.
+
+           PERFORM UNTIL EOF
+               PERFORM 2000-READ-TRANS-FILE
+               IF NOT EOF
+                   ADD 1 TO RECS-READ
+                   IF RESTART-RUN
+                           AND RECS-READ <= RESTART-COUNT
+                       CONTINUE
+                   ELSE
+                       IF BULK-MODE
+                           PERFORM 4000-STAGE-BULK-RECORD
+                       ELSE
+                           PERFORM 3000-PROCESS-RECORD
+                       END-IF
+                       PERFORM 7000-CHECKPOINT-IF-DUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF BULK-MODE AND BULK-COUNT > 0
+               PERFORM 4500-PROCESS-BULK-BLOCK
+           END-IF.
+
+      * Resolves a CHECKPOINT-PENDING left over from a MOD boundary
+      * that fell inside the final, partial bulk block above - now
+      * that the block has been flushed and BULK-COUNT is back to
+      * zero, 7000-CHECKPOINT-IF-DUE's own bulk-in-flight guard no
+      * longer holds it back.
+           PERFORM 7000-CHECKPOINT-IF-DUE.
+
+           PERFORM 8000-TERMINATION.
 
-       PROCEDURE DIVISION USING PARM01.
+           GOBACK.
+
+       1000-INITIALIZATION.
 
            DISPLAY '*** BEGIN TMAIN01'.
 
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM 1200-READ-RUN-CONTROL.
+
+           ACCEPT RUN-PARM FROM COMMAND-LINE.
+
+      * Each keyword is looked for anywhere in the 20-byte run
+      * parameter independently of the other, so "RESTART BULK" and
+      * "BULK RESTART" (and either keyword alone) are all recognized
+      * the same way instead of assuming one fixed word order.
+           MOVE 0 TO KEYWORD-TALLY.
+           INSPECT RUN-PARM TALLYING KEYWORD-TALLY
+               FOR ALL "RESTART".
+           IF KEYWORD-TALLY > 0 OR CTL-RESTART-REQUESTED
+               PERFORM 1100-LOAD-LAST-CHECKPOINT
+           END-IF.
+
+           MOVE 0 TO KEYWORD-TALLY.
+           INSPECT RUN-PARM TALLYING KEYWORD-TALLY
+               FOR ALL "BULK".
+           IF KEYWORD-TALLY > 0
+               SET BULK-MODE TO TRUE
+           END-IF.
+           IF BULK-MODE
+               DISPLAY 'TMAIN01 - RUNNING IN BULK/ARRAY MODE, '
+                   'BLOCK SIZE=' BULK-BLOCK-SIZE
+           END-IF.
+
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY 'TMAIN01 - OPEN FAILED ON TRANSIN STATUS='
+                   TRANS-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF RESTART-RUN
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF REJECT-STATUS NOT = "00"
+               DISPLAY 'TMAIN01 - OPEN FAILED ON REJOUT STATUS='
+                   REJECT-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF RESTART-RUN
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF CHKPT-STATUS NOT = "00"
+               DISPLAY 'TMAIN01 - OPEN FAILED ON CHKPTDD STATUS='
+                   CHKPT-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF RESTART-RUN
+               OPEN EXTEND JOURNAL-FILE
+           ELSE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+           IF JRNL-STATUS NOT = "00"
+               DISPLAY 'TMAIN01 - OPEN FAILED ON JRNLOUT STATUS='
+                   JRNL-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 1300-LOOKUP-PARM5.
+
+           IF RESTART-RUN
+               OPEN EXTEND GDG-OUT-FILE
+           ELSE
+               OPEN OUTPUT GDG-OUT-FILE
+           END-IF.
+           IF GDGOUT-STATUS NOT = "00"
+               DISPLAY 'TMAIN01 - OPEN FAILED ON TRANOUT STATUS='
+                   GDGOUT-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF RESTART-RUN
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+           IF EXTRACT-STATUS NOT = "00"
+               DISPLAY 'TMAIN01 - OPEN FAILED ON EXTROUT STATUS='
+                   EXTRACT-STATUS
+               SET EOF TO TRUE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       1100-LOAD-LAST-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = "00"
+               PERFORM UNTIL CHKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO CHKPT-STATUS
+                       NOT AT END
+                           MOVE CHKPT-REC-COUNT TO RESTART-COUNT
+                           MOVE CHKPT-RUN-DATE TO CHKPT-LAST-RUN-DATE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+      * A checkpoint written by a different day's run is stale - the
+      * transaction file it counted into RESTART-COUNT is not today's
+      * file, so honoring RESTART-COUNT here would skip today's
+      * records instead of resuming an aborted run of today's own
+      * file. Only trust the checkpoint when its run date matches
+      * today's (or it predates this check, i.e. is blank).
+               IF CHKPT-LAST-RUN-DATE = SPACES
+                       OR CHKPT-LAST-RUN-DATE = RUN-DATE
+                   SET RESTART-RUN TO TRUE
+                   DISPLAY 'TMAIN01 - RESTARTING AFTER RECORD '
+                       RESTART-COUNT
+               ELSE
+                   MOVE 0 TO RESTART-COUNT
+                   DISPLAY 'TMAIN01 - CHECKPOINT RUN DATE '
+                       CHKPT-LAST-RUN-DATE ' DOES NOT MATCH TODAY''S '
+                       'RUN DATE ' RUN-DATE
+                   DISPLAY 'TMAIN01 - TREATING CHECKPOINT AS STALE, '
+                       'STARTING FROM THE BEGINNING'
+               END-IF
+           ELSE
+               DISPLAY 'TMAIN01 - NO PRIOR CHECKPOINT FOUND, '
+                   'STARTING FROM THE BEGINNING'
+           END-IF.
+
+       1200-READ-RUN-CONTROL.
+
+           OPEN I-O CONTROL-FILE.
+           IF CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "10" TO CONTROL-STATUS
+               END-READ
+               IF CONTROL-STATUS = "00"
+                   IF CTL-PARM4 NOT = SPACES
+                       MOVE CTL-PARM4 TO PARM4
+                   END-IF
+                   IF CTL-BULK-SWITCH = "Y"
+                       SET BULK-MODE TO TRUE
+                   END-IF
+                   IF CTL-RESTART-SWITCH = "Y"
+                       SET CTL-RESTART-REQUESTED TO TRUE
+      * CTL-RESTART-SWITCH is a one-shot request to resume after an
+      * abend, not a standing run-mode flag - rewrite it back to "N"
+      * as soon as it is honored so a forgotten reset in
+      * PROD.TXN.RUNCTL does not also make tomorrow's normal run
+      * restart from today's checkpoint.
+                       MOVE "N" TO CTL-RESTART-SWITCH
+                       REWRITE CONTROL-REC
+                   END-IF
+                   DISPLAY 'TMAIN01 - RUN CONTROL RECORD APPLIED, '
+                       'PARM4=' PARM4
+               END-IF
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY 'TMAIN01 - NO RUN CONTROL FILE, '
+                   'USING DEFAULT PARM4=' PARM4
+           END-IF.
+
+       1300-LOOKUP-PARM5.
+
+           OPEN INPUT PARM5-FILE.
+           IF PARM5-STATUS = "00"
+               MOVE PARM5-LOOKUP-KEY TO PARM5F-KEY
+               READ PARM5-FILE
+                   INVALID KEY
+                       DISPLAY 'TMAIN01 - PARM5 KEY NOT FOUND, '
+                           'USING DEFAULT'
+               END-READ
+               IF PARM5-STATUS = "00"
+                   MOVE PARM5F-PARM51 TO PARM51
+                   MOVE PARM5F-PARM52 TO PARM52
+               END-IF
+               CLOSE PARM5-FILE
+           ELSE
+               DISPLAY 'TMAIN01 - PARM5 REFERENCE FILE UNAVAILABLE, '
+                   'STATUS=' PARM5-STATUS ' USING DEFAULT'
+           END-IF.
+
+       2000-READ-TRANS-FILE.
+
+           READ TRANS-FILE INTO PARM01
+               AT END
+                   SET EOF TO TRUE
+           END-READ.
+
+       4000-STAGE-BULK-RECORD.
+
+           PERFORM 2500-VALIDATE-ROUTE-CODE.
+
+           IF INVALID-CODE
+               PERFORM 2600-WRITE-REJECT-RECORD
+           ELSE
+               ADD 1 TO BULK-COUNT
+               MOVE ITEM01-01 TO TBL-ITEM01-01(BULK-COUNT)
+               MOVE ITEM01-02 TO TBL-ITEM01-02(BULK-COUNT)
+               IF BULK-COUNT >= BULK-BLOCK-SIZE
+                   PERFORM 4500-PROCESS-BULK-BLOCK
+               END-IF
+           END-IF.
+
+       4500-PROCESS-BULK-BLOCK.
+
+           MOVE BULK-COUNT TO PARM02-COUNT.
+
+           PERFORM VARYING BULK-IDX FROM 1 BY 1
+                   UNTIL BULK-IDX > BULK-COUNT
+               MOVE TBL-ITEM01-01(BULK-IDX) TO ITEM01-01
+               MOVE TBL-ITEM01-02(BULK-IDX) TO ITEM01-02
+               PERFORM 3050-CLASSIFY-AND-ROUTE-DE
+               PERFORM 3060-CALL-DE-SUBS
+               MOVE TBL-ITEM01-01(BULK-IDX) TO
+                   TBL-ITEM02-01(BULK-IDX)
+               MOVE TBL-ITEM01-02(BULK-IDX) TO
+                   TBL-ITEM02-02(BULK-IDX)
+           END-PERFORM.
+
+           CALL PGMSUB02B USING BULK-PARM02-TABLE.
+
+           MOVE PARM02-COUNT TO PARM03-COUNT.
+
+           PERFORM VARYING BULK-IDX FROM 1 BY 1
+                   UNTIL BULK-IDX > PARM02-COUNT
+               MOVE TBL-ITEM02-01(BULK-IDX) TO
+                   TBL-ITEM03-01(BULK-IDX)
+               MOVE TBL-ITEM02-02(BULK-IDX) TO
+                   TBL-ITEM03-02(BULK-IDX)
+           END-PERFORM.
+
+           CALL PGMSUB03B USING BULK-PARM03-TABLE.
+
+           PERFORM VARYING BULK-IDX FROM 1 BY 1
+                   UNTIL BULK-IDX > PARM03-COUNT
+               MOVE TBL-ITEM01-01(BULK-IDX) TO ITEM01-01
+               MOVE TBL-ITEM01-02(BULK-IDX) TO ITEM01-02
+               MOVE TBL-ITEM02-01(BULK-IDX) TO ITEM02-01
+               MOVE TBL-ITEM02-02(BULK-IDX) TO ITEM02-02
+               MOVE TBL-ITEM03-01(BULK-IDX) TO ITEM03-01
+               MOVE TBL-ITEM03-02(BULK-IDX) TO ITEM03-02
+               PERFORM 3500-POST-PROCESS-ONE-TXN
+           END-PERFORM.
+
+           MOVE 0 TO BULK-COUNT.
+
+       7000-CHECKPOINT-IF-DUE.
+
+      * In bulk mode a record isn't committed - journaled, extracted,
+      * routed to GDG output and PARM2-accumulated - until its block
+      * has been flushed by 4500-PROCESS-BULK-BLOCK, so a checkpoint
+      * must never land while BULK-COUNT is still non-zero; a
+      * restart that trusted such a checkpoint would skip records that
+      * were never actually processed. Rather than dropping a MOD
+      * boundary that falls mid-block, the pending switch carries it
+      * forward so it is honored at the next block flush instead of
+      * being lost outright.
+           IF FUNCTION MOD(RECS-READ, CHECKPOINT-INTERVAL) = 0
+               SET CHECKPOINT-PENDING TO TRUE
+           END-IF.
+
+           IF CHECKPOINT-PENDING
+               IF BULK-MODE AND BULK-COUNT NOT = 0
+                   CONTINUE
+               ELSE
+                   MOVE ITEM01-01 TO CHKPT-LAST-KEY
+                   MOVE RUN-DATE TO CHKPT-RUN-DATE
+                   MOVE RECS-READ TO CHKPT-REC-COUNT
+                   WRITE CHECKPOINT-REC
+                   SET CHECKPOINT-NOT-PENDING TO TRUE
+               END-IF
+           END-IF.
+
+       3000-PROCESS-RECORD.
+
            DISPLAY "ITEM01-01:" ITEM01-01.
            DISPLAY "ITEM01-02:" ITEM01-02.
 
-           EVALUATE ITEM01-01
-                WHEN 'AAAAAA'
-                    DISPLAY 'ROUTE A'
-                WHEN 'BBBBBB'
-                    DISPLAY 'ROUTE B'
-                WHEN 'CCCCCC'
-                    DISPLAY 'ROUTE C'
-                WHEN OTHER
-                    DISPLAY 'ROUTE OTHER'
-           END-EVALUATE.
+           PERFORM 2500-VALIDATE-ROUTE-CODE.
+
+           IF INVALID-CODE
+               PERFORM 2600-WRITE-REJECT-RECORD
+           ELSE
+               PERFORM 3100-ROUTE-AND-CALL-SUBS
+           END-IF.
+
+       2500-VALIDATE-ROUTE-CODE.
+
+           SET INVALID-CODE TO TRUE.
+           PERFORM VARYING VALID-CODE-IDX FROM 1 BY 1
+                   UNTIL VALID-CODE-IDX > VALID-CODE-MAX
+               IF ITEM01-01 = VALID-CODE-ENTRY(VALID-CODE-IDX)
+                   SET VALID-CODE TO TRUE
+               END-IF
+           END-PERFORM.
+
+       2600-WRITE-REJECT-RECORD.
+
+           MOVE ITEM01-01 TO REJ-ITEM01-01.
+           MOVE ITEM01-02 TO REJ-ITEM01-02.
+           MOVE "RC01" TO REJ-REASON-CODE.
+
+           WRITE REJECT-REC.
+
+           ADD 1 TO REJECT-CNT.
+
+           DISPLAY 'TMAIN01 - REJECTED UNKNOWN ROUTE CODE: '
+               ITEM01-01.
+
+       3100-ROUTE-AND-CALL-SUBS.
+
+           PERFORM 3050-CLASSIFY-AND-ROUTE-DE.
+           PERFORM 3060-CALL-DE-SUBS.
 
       * CALL SUB02
 
@@ -76,7 +562,193 @@
            DISPLAY "  ITEM03-01:" ITEM03-01.
            DISPLAY "  ITEM03-02:" ITEM03-02.
 
+           PERFORM 3500-POST-PROCESS-ONE-TXN.
+
+       3050-CLASSIFY-AND-ROUTE-DE.
+
+           EVALUATE ITEM01-01
+                WHEN 'AAAAAA'
+                    DISPLAY 'ROUTE A'
+                    ADD 1 TO ROUTE-A-CNT
+                WHEN 'BBBBBB'
+                    DISPLAY 'ROUTE B'
+                    ADD 1 TO ROUTE-B-CNT
+                WHEN 'CCCCCC'
+                    DISPLAY 'ROUTE C'
+                    ADD 1 TO ROUTE-C-CNT
+                WHEN 'DDDDDD'
+                    DISPLAY 'ROUTE D'
+                    ADD 1 TO ROUTE-D-CNT
+                WHEN 'EEEEEE'
+                    DISPLAY 'ROUTE E'
+                    ADD 1 TO ROUTE-E-CNT
+      * Unreachable today because 2500-VALIDATE-ROUTE-CODE already
+      * rejects anything outside VALID-CODES-LIST before this
+      * paragraph runs; kept as a safety net against the two lists
+      * drifting out of sync, and the reconciliation report now shows
+      * REJECTED COUNT separately for anything actually caught there.
+                WHEN OTHER
+                    DISPLAY 'ROUTE OTHER'
+                    ADD 1 TO ROUTE-OTHER-CNT
+           END-EVALUATE.
+           ADD 1 TO ROUTE-TOTAL-CNT.
+
+      * Kept as its own paragraph, separate from the classification
+      * EVALUATE above, so every route's subprogram dispatch lives
+      * alongside SUB02/SUB03's in 3100 (or, for bulk-mode blocks,
+      * is PERFORMed right after classification in 4500-PROCESS-
+      * BULK-BLOCK the same way SUB02B/SUB03B are called there) -
+      * classification only counts routes, it never has side effects.
+       3060-CALL-DE-SUBS.
+
+           EVALUATE ITEM01-01
+                WHEN 'DDDDDD'
+                    MOVE PARM01 TO PARM04
+                    CALL PGMSUB04 USING PARM04
+                    DISPLAY "After calling PGMSUB04"
+                    DISPLAY "  ITEM04-01:" ITEM04-01
+                    DISPLAY "  ITEM04-02:" ITEM04-02
+                WHEN 'EEEEEE'
+                    MOVE PARM01 TO PARM05
+                    CALL PGMSUB05 USING PARM05
+                    DISPLAY "After calling PGMSUB05"
+                    DISPLAY "  ITEM05-01:" ITEM05-01
+                    DISPLAY "  ITEM05-02:" ITEM05-02
+           END-EVALUATE.
+
+       3500-POST-PROCESS-ONE-TXN.
+
+           PERFORM 3150-WRITE-EXTRACT-RECORD.
+           PERFORM 3200-WRITE-JOURNAL-RECORD.
+           PERFORM 3300-ACCUMULATE-PARM2-TOTALS.
+           PERFORM 3400-WRITE-GDG-OUTPUT.
+
+       3150-WRITE-EXTRACT-RECORD.
+
+           MOVE ITEM01-01 TO EXTR-TXN-KEY.
+           MOVE ITEM03-01 TO EXTR-ITEM03-01.
+           MOVE ITEM03-02 TO EXTR-ITEM03-02.
+
+           WRITE EXTRACT-REC.
+
+       3400-WRITE-GDG-OUTPUT.
+
+           MOVE ITEM01-01 TO GDGOUT-ITEM01-01.
+           MOVE ITEM01-02 TO GDGOUT-ITEM01-02.
+           MOVE ITEM02-01 TO GDGOUT-ITEM02-01.
+           MOVE ITEM02-02 TO GDGOUT-ITEM02-02.
+           MOVE ITEM03-01 TO GDGOUT-ITEM03-01.
+           MOVE ITEM03-02 TO GDGOUT-ITEM03-02.
+
+           WRITE GDG-OUT-REC.
+
+       3300-ACCUMULATE-PARM2-TOTALS.
+
+           MOVE "A" TO PARM2-FUNC.
+           CALL PGMSUB06 USING PARM2-FUNC PARM01 PARM2
+               RESTART-SW.
+
+       3200-WRITE-JOURNAL-RECORD.
+
+           ACCEPT JRNL-DATE FROM DATE YYYYMMDD.
+           ACCEPT JRNL-TIME FROM TIME.
+           STRING JRNL-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  JRNL-TIME DELIMITED BY SIZE
+               INTO JRNL-TIMESTAMP
+           END-STRING.
+           MOVE ITEM01-01 TO JRNL-IN-ITEM01-01.
+           MOVE ITEM01-02 TO JRNL-IN-ITEM01-02.
+           MOVE ITEM02-01 TO JRNL-SUB02-ITEM02-01.
+           MOVE ITEM02-02 TO JRNL-SUB02-ITEM02-02.
+           MOVE ITEM03-01 TO JRNL-SUB03-ITEM03-01.
+           MOVE ITEM03-02 TO JRNL-SUB03-ITEM03-02.
+
+           WRITE JOURNAL-REC.
+
+       8000-TERMINATION.
+
+      * Only close a file whose OPEN in 1000-INITIALIZATION actually
+      * succeeded - an OPEN failure there sets EOF and leaves that
+      * file unopened, and CLOSE on a file that was never opened is a
+      * logic error under IBM file status rules.
+           IF TRANS-STATUS = "00"
+               CLOSE TRANS-FILE
+           END-IF.
+           IF REJECT-STATUS = "00"
+               CLOSE REJECT-FILE
+           END-IF.
+           IF CHKPT-STATUS = "00"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF JRNL-STATUS = "00"
+               CLOSE JOURNAL-FILE
+           END-IF.
+           IF GDGOUT-STATUS = "00"
+               CLOSE GDG-OUT-FILE
+           END-IF.
+           IF EXTRACT-STATUS = "00"
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+           PERFORM 8100-PRINT-CONTROL-REPORT.
+
+           MOVE "R" TO PARM2-FUNC.
+           CALL PGMSUB06 USING PARM2-FUNC PARM01 PARM2
+               RESTART-SW.
+
            DISPLAY '** END TMAIN01'.
 
+       8100-PRINT-CONTROL-REPORT.
+
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'TMAIN01 ROUTE DISTRIBUTION CONTROL REPORT'.
+           IF RESTART-RUN
+      * Counts below only cover records read after RESTART-COUNT -
+      * anything committed by the aborted run before the restart is
+      * not re-added here, so this is not the full day's total.
+               DISPLAY '*** PARTIAL REPORT - RESTARTED AFTER RECORD '
+                   RESTART-COUNT ' - EXCLUDES RECORDS COMMITTED '
+                   'BEFORE THE RESTART ***'
+           END-IF.
+           DISPLAY '---------------------------------------------'.
+
+           IF ROUTE-TOTAL-CNT > 0
+               COMPUTE ROUTE-PCT =
+                   (ROUTE-A-CNT * 100) / ROUTE-TOTAL-CNT
+               DISPLAY 'ROUTE A     COUNT=' ROUTE-A-CNT
+                   '  PCT=' ROUTE-PCT
+
+               COMPUTE ROUTE-PCT =
+                   (ROUTE-B-CNT * 100) / ROUTE-TOTAL-CNT
+               DISPLAY 'ROUTE B     COUNT=' ROUTE-B-CNT
+                   '  PCT=' ROUTE-PCT
+
+               COMPUTE ROUTE-PCT =
+                   (ROUTE-C-CNT * 100) / ROUTE-TOTAL-CNT
+               DISPLAY 'ROUTE C     COUNT=' ROUTE-C-CNT
+                   '  PCT=' ROUTE-PCT
+
+               COMPUTE ROUTE-PCT =
+                   (ROUTE-D-CNT * 100) / ROUTE-TOTAL-CNT
+               DISPLAY 'ROUTE D     COUNT=' ROUTE-D-CNT
+                   '  PCT=' ROUTE-PCT
+
+               COMPUTE ROUTE-PCT =
+                   (ROUTE-E-CNT * 100) / ROUTE-TOTAL-CNT
+               DISPLAY 'ROUTE E     COUNT=' ROUTE-E-CNT
+                   '  PCT=' ROUTE-PCT
+
+               COMPUTE ROUTE-PCT =
+                   (ROUTE-OTHER-CNT * 100) / ROUTE-TOTAL-CNT
+               DISPLAY 'ROUTE OTHER COUNT=' ROUTE-OTHER-CNT
+                   '  PCT=' ROUTE-PCT
+           ELSE
+               DISPLAY 'NO TRANSACTIONS PROCESSED'
+           END-IF.
+
+           DISPLAY 'TOTAL       COUNT=' ROUTE-TOTAL-CNT.
+           DISPLAY 'REJECTED    COUNT=' REJECT-CNT.
+           DISPLAY '---------------------------------------------'.
+
       *****************************************************
-           GOBACK.
