@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSUB06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM2-EXCP-FILE ASSIGN TO PARM2EXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM2-EXCP-FILE
+           RECORDING MODE IS F.
+       01 PARM2-EXCP-REC.
+           COPY CPPARM2X.
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-TOTALS.
+           COPY CPPARM2.
+
+       01 TRUE-TXN-COUNT   PIC 9(09) VALUE 0.
+
+       01 EXCP-STATUS      PIC X(02) VALUE "00".
+       01 EXCP-FILE-OPEN-SW PIC X(01) VALUE "N".
+           88 EXCP-FILE-OPEN VALUE "Y".
+
+      * One-shot switches so a field that has overflowed (e.g.
+      * SPACK04 OF RUN-TOTALS, PIC S9(04) COMP-3, maxes out at
+      * 9999) is logged and frozen once rather than tripping ON SIZE
+      * ERROR - and flooding PARM2-EXCP-FILE with one record - on
+      * every remaining transaction in the run.
+       01 OVERFLOW-SWS.
+           05 SNUM10-02-OVFL-SW PIC X(01) VALUE "N".
+               88 SNUM10-02-OVFL VALUE "Y".
+           05 SLNUM10-OVFL-SW   PIC X(01) VALUE "N".
+               88 SLNUM10-OVFL   VALUE "Y".
+           05 SBIN09-OVFL-SW    PIC X(01) VALUE "N".
+               88 SBIN09-OVFL    VALUE "Y".
+           05 SPACK04-OVFL-SW   PIC X(01) VALUE "N".
+               88 SPACK04-OVFL   VALUE "Y".
+
+      * Holds the value the failed ADD was trying to reach (the field
+      * being accumulated is left unchanged by ON SIZE ERROR, so this
+      * is the prior total plus the 1 that would not fit), wide enough
+      * to hold any of the four PARM2 representations without itself
+      * overflowing, and then edited down to fit PARM2X-ATTEMPTED.
+       01 ATTEMPTED-NUM    PIC S9(11)V9(02).
+       01 ATTEMPTED-EDIT   PIC -(11)9.99.
+
+      * PARM2-WEIGHT is the per-transaction amount this program feeds
+      * into all four PARM2 representations - see the note ahead of
+      * 1050-DERIVE-PARM2-WEIGHT for what it stands for and its
+      * limits.
+       01 PARM2-WEIGHT     PIC 9(01) VALUE 1.
+
+       LINKAGE SECTION.
+       01 FUNCTION-CODE    PIC X(01).
+           88 ACCUMULATE   VALUE "A".
+           88 RUN-REPORT       VALUE "R".
+       01 PARM01.
+           COPY CPPARM01.
+       01 PARM2.
+           COPY CPPARM2.
+       01 RESTART-SW        PIC X(01).
+           88 RESTART-RUN   VALUE "Y".
+
+       PROCEDURE DIVISION USING FUNCTION-CODE PARM01 PARM2
+           RESTART-SW.
+
+           EVALUATE TRUE
+               WHEN ACCUMULATE
+                   PERFORM 1000-ACCUMULATE-TOTALS
+               WHEN RUN-REPORT
+                   PERFORM 2000-PRINT-RECONCILIATION
+           END-EVALUATE.
+
+           GOBACK.
+
+      * CPPARM01 carries no numeric payload field of its own (no
+      * amount, no quantity), so there is no true business value to
+      * derive here. PARM2-WEIGHT stands in for one: it is the
+      * transaction's route classification (AAAAAA=1 ... EEEEEE=5,
+      * derived from ITEM01-01 by 1050-DERIVE-PARM2-WEIGHT below)
+      * rather than a constant 1, so the four PARM2 representations
+      * are reconciling a value that actually varies with the
+      * transaction data flowing through, not a plain record count.
+      * It still is not a monetary amount - if finance needs to
+      * balance a real dollar total here, CPPARM01 needs an amount
+      * field added and this program changed to accumulate it
+      * instead; that is a payload change with wider ripple (every
+      * program and copy of PARM01 downstream) and has not been made
+      * without that sign-off. The four totals will also diverge from
+      * each other the moment any one of them overflows (see the ON
+      * SIZE ERROR handling below), which is what this report is
+      * there to catch.
+       1000-ACCUMULATE-TOTALS.
+
+           PERFORM 1050-DERIVE-PARM2-WEIGHT.
+
+           ADD 1 TO TRUE-TXN-COUNT.
+
+           IF NOT SNUM10-02-OVFL
+               ADD PARM2-WEIGHT TO SNUM10-02 OF RUN-TOTALS
+                   ON SIZE ERROR
+                       SET SNUM10-02-OVFL TO TRUE
+                       MOVE "SNUM10-02" TO PARM2X-FIELD-NAME
+                       COMPUTE ATTEMPTED-NUM =
+                           SNUM10-02 OF RUN-TOTALS + PARM2-WEIGHT
+                       PERFORM 1950-WRITE-EXCEPTION
+               END-ADD
+           END-IF.
+
+           IF NOT SLNUM10-OVFL
+               ADD PARM2-WEIGHT TO SLNUM10 OF RUN-TOTALS
+                   ON SIZE ERROR
+                       SET SLNUM10-OVFL TO TRUE
+                       MOVE "SLNUM10" TO PARM2X-FIELD-NAME
+                       COMPUTE ATTEMPTED-NUM =
+                           SLNUM10 OF RUN-TOTALS + PARM2-WEIGHT
+                       PERFORM 1950-WRITE-EXCEPTION
+               END-ADD
+           END-IF.
+
+           IF NOT SBIN09-OVFL
+               ADD PARM2-WEIGHT TO SBIN09 OF RUN-TOTALS
+                   ON SIZE ERROR
+                       SET SBIN09-OVFL TO TRUE
+                       MOVE "SBIN09" TO PARM2X-FIELD-NAME
+                       COMPUTE ATTEMPTED-NUM =
+                           SBIN09 OF RUN-TOTALS + PARM2-WEIGHT
+                       PERFORM 1950-WRITE-EXCEPTION
+               END-ADD
+           END-IF.
+
+           IF NOT SPACK04-OVFL
+               ADD PARM2-WEIGHT TO SPACK04 OF RUN-TOTALS
+                   ON SIZE ERROR
+                       SET SPACK04-OVFL TO TRUE
+                       MOVE "SPACK04" TO PARM2X-FIELD-NAME
+                       COMPUTE ATTEMPTED-NUM =
+                           SPACK04 OF RUN-TOTALS + PARM2-WEIGHT
+                       PERFORM 1950-WRITE-EXCEPTION
+               END-ADD
+           END-IF.
+
+      * Mirrors the route codes TMAIN01 validates against in
+      * VALID-CODES-LIST; kept here rather than passed down from
+      * TMAIN01 so this derivation reads PARM01 fresh on every CALL
+      * and cannot go stale the way a value staged in TMAIN01's own
+      * working storage would across a bulk-mode block (TMAIN01 calls
+      * this program once per transaction even when TSUB02/TSUB03 are
+      * called once per block).
+       1050-DERIVE-PARM2-WEIGHT.
+
+           EVALUATE ITEM01-01
+               WHEN 'AAAAAA'
+                   MOVE 1 TO PARM2-WEIGHT
+               WHEN 'BBBBBB'
+                   MOVE 2 TO PARM2-WEIGHT
+               WHEN 'CCCCCC'
+                   MOVE 3 TO PARM2-WEIGHT
+               WHEN 'DDDDDD'
+                   MOVE 4 TO PARM2-WEIGHT
+               WHEN 'EEEEEE'
+                   MOVE 5 TO PARM2-WEIGHT
+               WHEN OTHER
+                   MOVE 1 TO PARM2-WEIGHT
+           END-EVALUATE.
+
+       1950-WRITE-EXCEPTION.
+
+           IF NOT EXCP-FILE-OPEN
+               IF RESTART-RUN
+                   OPEN EXTEND PARM2-EXCP-FILE
+               ELSE
+                   OPEN OUTPUT PARM2-EXCP-FILE
+               END-IF
+               SET EXCP-FILE-OPEN TO TRUE
+           END-IF.
+
+           MOVE ITEM01-01 TO PARM2X-TXN-KEY.
+           MOVE ATTEMPTED-NUM TO ATTEMPTED-EDIT.
+           MOVE ATTEMPTED-EDIT TO PARM2X-ATTEMPTED.
+
+           WRITE PARM2-EXCP-REC.
+
+           DISPLAY 'TSUB06 - PARM2 OVERFLOW ON ' PARM2X-FIELD-NAME
+               ' FOR TXN ' ITEM01-01.
+
+       2000-PRINT-RECONCILIATION.
+
+           MOVE SNUM10-02 OF RUN-TOTALS TO SNUM10-02 OF PARM2.
+           MOVE SLNUM10 OF RUN-TOTALS TO SLNUM10 OF PARM2.
+           MOVE SBIN09 OF RUN-TOTALS TO SBIN09 OF PARM2.
+           MOVE SPACK04 OF RUN-TOTALS TO SPACK04 OF PARM2.
+
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'PARM2 CONTROL-TOTAL RECONCILIATION REPORT'.
+           IF RESTART-RUN
+      * This subprogram's totals live in WORKING-STORAGE and start
+      * over at zero on every job step invocation, so a restarted run
+      * only reconciles the records it processed after the restart
+      * point, not the whole day - flag that here the same way
+      * TMAIN01's own control report does.
+               DISPLAY '*** PARTIAL REPORT - THIS RUN RESTARTED, '
+                   'TOTALS EXCLUDE RECORDS COMMITTED BEFORE THE '
+                   'RESTART ***'
+           END-IF.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'ACTUAL TRANSACTION COUNT=' TRUE-TXN-COUNT.
+           DISPLAY 'DISPLAY      (SNUM10-02) TOTAL='
+               SNUM10-02 OF RUN-TOTALS.
+           IF SNUM10-02-OVFL
+               DISPLAY '  *** FROZEN AT OVERFLOW - SEE PARM2EXC ***'
+           END-IF.
+           DISPLAY 'SIGN LEADING (SLNUM10)   TOTAL='
+               SLNUM10 OF RUN-TOTALS.
+           IF SLNUM10-OVFL
+               DISPLAY '  *** FROZEN AT OVERFLOW - SEE PARM2EXC ***'
+           END-IF.
+           DISPLAY 'BINARY       (SBIN09)    TOTAL='
+               SBIN09 OF RUN-TOTALS.
+           IF SBIN09-OVFL
+               DISPLAY '  *** FROZEN AT OVERFLOW - SEE PARM2EXC ***'
+           END-IF.
+           DISPLAY 'PACKED       (SPACK04)   TOTAL='
+               SPACK04 OF RUN-TOTALS.
+           IF SPACK04-OVFL
+               DISPLAY '  *** FROZEN AT OVERFLOW - SEE PARM2EXC ***'
+           END-IF.
+           DISPLAY '---------------------------------------------'.
+
+           IF EXCP-FILE-OPEN
+               CLOSE PARM2-EXCP-FILE
+           END-IF.
+
+      *****************************************************
