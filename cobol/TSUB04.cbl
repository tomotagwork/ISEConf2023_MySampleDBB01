@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSUB04.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 PARM04.
+           COPY CPPARM04.
+
+       PROCEDURE DIVISION USING PARM04.
+
+           DISPLAY '--- BEGIN TSUB04'
+
+           MOVE "33333" TO ITEM04-01.
+           MOVE "44444" TO ITEM04-02.
+
+           DISPLAY '--- END TSUB04'
+
+      *****************************************************
+           GOBACK.
